@@ -6,23 +6,683 @@
       ******************************************************************
        IDENTIFICATION DIVISION.
        PROGRAM-ID. PROGCOB03.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT HOLIDAY-CAL-FILE ASSIGN TO "HOLIDAY.CAL"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-HOLIDAY-FILE-STATUS.
+           SELECT RUNHDR-FILE ASSIGN TO "RUNHDR.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-RUNHDR-FILE-STATUS.
+           SELECT PARM-CARD-FILE ASSIGN TO "PARM.CARD"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-PARM-FILE-STATUS.
+           SELECT JOBLOG-FILE ASSIGN TO "JOBLOG.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-JOBLOG-FILE-STATUS.
+           SELECT CHKPT-FILE ASSIGN TO "CHKPT.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-CHKPT-FILE-STATUS.
+           SELECT RUNDUR-FILE ASSIGN TO "RUNDUR.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-RUNDUR-FILE-STATUS.
+           SELECT SCHED-IF-FILE ASSIGN TO "SCHED.IF"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-SCHED-IF-FILE-STATUS.
+           SELECT ASOF-CTL-FILE ASSIGN TO "ASOF.CTL"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-ASOF-CTL-FILE-STATUS.
        DATA DIVISION.
        FILE SECTION.
+       FD  HOLIDAY-CAL-FILE.
+       01  HOL-REC PIC X(8).
+       FD  PARM-CARD-FILE.
+       01  PARM-REC.
+      *    Shared SYSIN parameter card; extended in-place by later
+      *    requests rather than adding a second parameter file.
+           02 PARM-OVR-DATE  PIC 9(8).
+           02 PARM-ROLL-FLAG PIC X(1).
+           02 PARM-MODE      PIC X(5).
+               88 PARM-MODE-CLOSE VALUE 'CLOSE'.
+               88 PARM-MODE-MAINT VALUE 'MAINT'.
+           02 PARM-FORMAT-CD PIC X(1).
+               88 FORMAT-CD-DDMMYYYY VALUE '1' SPACE.
+               88 FORMAT-CD-MMDDYYYY VALUE '2'.
+               88 FORMAT-CD-YYYYMMDD VALUE '3'.
+           02 PARM-RESERVED  PIC X(65).
+       FD  RUNHDR-FILE.
+       01  RUNHDR-REC.
+           02 RH-RUN-DATE     PIC 9(8).
+           02 RH-RUN-TIME     PIC 9(6).
+           02 RH-PROGRAM      PIC X(9).
+           02 RH-RUN-ID       PIC X(23).
+           02 RH-DATE-BANNER  PIC X(40).
+           02 RH-RESERVED     PIC X(20).
+       FD  JOBLOG-FILE.
+       01  JOBLOG-REC.
+           02 JL-TIMESTAMP   PIC 9(6).
+           02 JL-RUN-DATE    PIC 9(8).
+           02 JL-JOB-ID      PIC X(8).
+           02 JL-USER-ID     PIC X(8).
+           02 JL-RESERVED    PIC X(10).
+       FD  CHKPT-FILE.
+       01  CHKPT-REC.
+           02 CK-RUN-ID      PIC X(23).
+           02 CK-EVENT       PIC X(1).
+           02 CK-EVENT-DATE  PIC 9(8).
+           02 CK-EVENT-TIME  PIC 9(6).
+           02 CK-RESERVED    PIC X(20).
+       FD  RUNDUR-FILE.
+       01  RUNDUR-REC.
+           02 RD-RUN-ID        PIC X(23).
+           02 RD-START-TIME    PIC 9(6).
+           02 RD-END-TIME      PIC 9(6).
+           02 RD-ELAPSED-SECS  PIC 9(6).
+           02 RD-RESERVED      PIC X(20).
+       FD  SCHED-IF-FILE.
+       01  SCHED-IF-REC.
+           02 SC-BUSINESS-DATE PIC 9(8).
+           02 SC-START-TIME    PIC 9(6).
+           02 SC-JOB-NAME      PIC X(8).
+           02 SC-RESERVED      PIC X(20).
+       FD  ASOF-CTL-FILE.
+       01  ASOF-CTL-REC.
+           02 AC-ASOF-DATE      PIC 9(8).
+           02 AC-CONFIRMED-BY   PIC X(8).
+           02 AC-CONFIRMED-TS   PIC 9(14).
+           02 AC-RESERVED       PIC X(20).
        WORKING-STORAGE SECTION.
        01 WRK-DATA.
            02 WRK-ANO PIC 9(4) VALUES ZEROS.
            02 WRK-MES PIC 9(2) VALUES ZEROS.
            02 WRK-DIA PIC 9(2) VALUES ZEROS.
+       01 WRK-DATA-NUM REDEFINES WRK-DATA PIC 9(8).
        01 WRK-HORARIO.
            02 WRK-HORA PIC 9(2) VALUES ZEROS.
            02 WRK-MINUTOS PIC 9(2) VALUES ZEROS.
            02 WRK-SEGUNDS PIC 9(2) VALUES ZEROS.
+
+       01 WS-HOLIDAY-FILE-STATUS PIC XX VALUE '00'.
+       01 WS-HOLIDAY-COUNT PIC 9(4) VALUE ZERO.
+       01 WS-HOLIDAY-TABLE.
+           02 WS-HOLIDAY-ENTRY OCCURS 366 TIMES
+                                INDEXED BY WS-HOL-IDX.
+               03 WS-HOLIDAY-DATE PIC 9(8).
+
+       01 WS-ROLL-DIRECTION PIC X VALUE 'F'.
+           88 ROLL-FORWARD VALUE 'F'.
+           88 ROLL-BACKWARD VALUE 'B'.
+       01 WS-BUSINESS-DAY-SW PIC X VALUE 'N'.
+           88 IS-BUSINESS-DAY VALUE 'Y'.
+           88 NOT-BUSINESS-DAY VALUE 'N'.
+       01 WS-DATE-INT PIC S9(9) COMP.
+       01 WS-DOW-NUM PIC 9.
+
+       01 WS-RUNHDR-FILE-STATUS PIC XX VALUE '00'.
+       01 WS-RUN-ID.
+           02 WS-RUN-ID-PROGRAM PIC X(9) VALUE 'PROGCOB03'.
+           02 WS-RUN-ID-DATE    PIC 9(8).
+           02 WS-RUN-ID-TIME    PIC 9(6).
+
+       01 WS-PARM-FILE-STATUS PIC XX VALUE '00'.
+
+       01 WS-LEAP-YEAR-SW PIC X VALUE 'N'.
+           88 IS-LEAP-YEAR VALUE 'Y' FALSE 'N'.
+       01 WS-DAYS-IN-MONTH-TBL.
+           02 FILLER PIC 9(2) VALUE 31.
+           02 FILLER PIC 9(2) VALUE 28.
+           02 FILLER PIC 9(2) VALUE 31.
+           02 FILLER PIC 9(2) VALUE 30.
+           02 FILLER PIC 9(2) VALUE 31.
+           02 FILLER PIC 9(2) VALUE 30.
+           02 FILLER PIC 9(2) VALUE 31.
+           02 FILLER PIC 9(2) VALUE 31.
+           02 FILLER PIC 9(2) VALUE 30.
+           02 FILLER PIC 9(2) VALUE 31.
+           02 FILLER PIC 9(2) VALUE 30.
+           02 FILLER PIC 9(2) VALUE 31.
+       01 WS-DAYS-IN-MONTH REDEFINES WS-DAYS-IN-MONTH-TBL
+                           PIC 9(2) OCCURS 12 TIMES.
+       01 WS-DATE-VALID-SW PIC X VALUE 'Y'.
+           88 DATE-IS-VALID VALUE 'Y'.
+           88 DATE-IS-INVALID VALUE 'N'.
+
+       01 WS-DOW-NAME-TBL.
+           02 FILLER PIC X(9) VALUE 'SUNDAY   '.
+           02 FILLER PIC X(9) VALUE 'MONDAY   '.
+           02 FILLER PIC X(9) VALUE 'TUESDAY  '.
+           02 FILLER PIC X(9) VALUE 'WEDNESDAY'.
+           02 FILLER PIC X(9) VALUE 'THURSDAY '.
+           02 FILLER PIC X(9) VALUE 'FRIDAY   '.
+           02 FILLER PIC X(9) VALUE 'SATURDAY '.
+       01 WS-DOW-NAME REDEFINES WS-DOW-NAME-TBL
+                      PIC X(9) OCCURS 7 TIMES.
+       01 WS-MONTH-NAME-TBL.
+           02 FILLER PIC X(9) VALUE 'JANUARY  '.
+           02 FILLER PIC X(9) VALUE 'FEBRUARY '.
+           02 FILLER PIC X(9) VALUE 'MARCH    '.
+           02 FILLER PIC X(9) VALUE 'APRIL    '.
+           02 FILLER PIC X(9) VALUE 'MAY      '.
+           02 FILLER PIC X(9) VALUE 'JUNE     '.
+           02 FILLER PIC X(9) VALUE 'JULY     '.
+           02 FILLER PIC X(9) VALUE 'AUGUST   '.
+           02 FILLER PIC X(9) VALUE 'SEPTEMBER'.
+           02 FILLER PIC X(9) VALUE 'OCTOBER  '.
+           02 FILLER PIC X(9) VALUE 'NOVEMBER '.
+           02 FILLER PIC X(9) VALUE 'DECEMBER '.
+       01 WS-MONTH-NAME REDEFINES WS-MONTH-NAME-TBL
+                        PIC X(9) OCCURS 12 TIMES.
+       01 WS-BANNER-LINE PIC X(40).
+       01 WS-FORMATTED-DATE PIC X(10).
+
+       01 WS-JOBLOG-FILE-STATUS PIC XX VALUE '00'.
+       01 WS-JOB-ID PIC X(8).
+       01 WS-USER-ID PIC X(8).
+
+       01 WS-CHKPT-FILE-STATUS PIC XX VALUE '00'.
+       01 WS-RUNDUR-FILE-STATUS PIC XX VALUE '00'.
+       01 WS-LAST-EVENT PIC X VALUE SPACE.
+       01 WS-LAST-RUN-ID PIC X(23).
+       01 WS-LAST-EVENT-DATE PIC 9(8).
+       01 WS-LAST-EVENT-TIME PIC 9(6).
+       01 WS-LAST-OPEN-FOUND-SW PIC X VALUE 'N'.
+           88 LAST-OPEN-FOUND VALUE 'Y'.
+       01 WS-LAST-OPEN-CLOSED-SW PIC X VALUE 'N'.
+           88 ALREADY-CLOSED VALUE 'Y'.
+       01 WS-LAST-OPEN-RUN-ID PIC X(23).
+       01 WS-LAST-OPEN-TIME PIC 9(6).
+       01 WS-LAST-OPEN-DATE PIC 9(8).
+       01 WS-SKIP-SCHED-PUBLISH-SW PIC X VALUE 'N'.
+           88 SKIP-SCHED-PUBLISH VALUE 'Y'.
+
+       01 WS-TEMP-TIME PIC 9(6).
+       01 WS-TEMP-HH PIC 9(2).
+       01 WS-TEMP-MM PIC 9(2).
+       01 WS-TEMP-SS PIC 9(2).
+       01 WS-TEMP-SECS PIC 9(7).
+       01 WS-START-SECS PIC 9(7).
+       01 WS-END-SECS PIC 9(7).
+       01 WS-ELAPSED-SECS PIC 9(6).
+
+       01 WS-SCHED-IF-FILE-STATUS PIC XX VALUE '00'.
+
+       01 WS-ASOF-CTL-FILE-STATUS PIC XX VALUE '00'.
+       01 WS-OPERATOR-RESPONSE PIC X(8).
+       01 WS-OPERATOR-RESPONSE-NUM REDEFINES WS-OPERATOR-RESPONSE
+                                   PIC 9(8).
+       01 WS-CONFIRMED-BY PIC X(8).
+       01 WS-CONFIRMED-TS.
+           02 WS-CONFIRMED-TS-DATE PIC 9(8).
+           02 WS-CONFIRMED-TS-TIME PIC 9(6).
+       01 WS-TODAY-DATE PIC 9(8).
+       01 WS-ASOF-FOUND-SW PIC X VALUE 'N'.
+           88 ASOF-CTL-FOUND VALUE 'Y'.
+       01 WS-ASOF-DATE PIC 9(8).
+       01 WS-PRE-RESOLVE-DATE PIC 9(8).
+
        PROCEDURE DIVISION.
        MAIN-PROCEDURE.
-            ACCEPT WRK-DATA FROM DATE YYYYMMDD.
-            ACCEPT WRK-HORARIO FROM TIME.
+            PERFORM 0500-READ-PARM-CARD.
+            EVALUATE TRUE
+                WHEN PARM-MODE-CLOSE
+                    PERFORM 8000-CLOSE-PROCESSING
+                    IF NOT SKIP-SCHED-PUBLISH
+                        PERFORM 2400-WRITE-SCHED-INTERFACE
+                    END-IF
+                WHEN PARM-MODE-MAINT
+                    PERFORM 9300-MAINTENANCE-PROCESSING
+                WHEN OTHER
+                    PERFORM 9000-OPEN-PROCESSING
+                    PERFORM 2400-WRITE-SCHED-INTERFACE
+            END-EVALUATE.
+            STOP RUN.
+
+       9000-OPEN-PROCESSING.
+            PERFORM 9100-DETERMINE-RUN-DATE.
+            MOVE WRK-DATA-NUM TO WS-RUN-ID-DATE.
+            MOVE WRK-HORARIO  TO WS-RUN-ID-TIME.
+            PERFORM 0700-CHECK-PRIOR-CHECKPOINT.
+            PERFORM 2000-WRITE-RUNHDR.
+            PERFORM 2100-WRITE-JOBLOG.
+            PERFORM 2200-WRITE-CHECKPOINT-OPEN.
             DISPLAY 'HELLO WORLD'
-            DISPLAY 'TODAY IS: 'WRK-DIA'/'WRK-MES'/'WRK-ANO.
+            DISPLAY 'TODAY IS: ' WS-FORMATTED-DATE.
             DISPLAY 'HOURS: 'WRK-HORA':'WRK-MINUTOS':'WRK-SEGUNDS.
-            STOP RUN.
+            DISPLAY WS-BANNER-LINE.
+
+       9100-DETERMINE-RUN-DATE.
+            PERFORM 0550-READ-ASOF-CTL.
+            IF PARM-OVR-DATE NOT = ZERO
+                MOVE PARM-OVR-DATE TO WRK-DATA-NUM
+            ELSE
+                IF ASOF-CTL-FOUND
+                    MOVE WS-ASOF-DATE TO WRK-DATA-NUM
+                ELSE
+                    ACCEPT WRK-DATA FROM DATE YYYYMMDD
+                END-IF
+            END-IF.
+            ACCEPT WRK-HORARIO FROM TIME.
+            IF PARM-ROLL-FLAG = 'F' OR PARM-ROLL-FLAG = 'B'
+                MOVE PARM-ROLL-FLAG TO WS-ROLL-DIRECTION
+            END-IF.
+            MOVE WRK-DATA-NUM TO WS-PRE-RESOLVE-DATE.
+            PERFORM 0600-VALIDATE-DATE.
+            IF PARM-OVR-DATE NOT = ZERO AND DATE-IS-INVALID
+                DISPLAY 'WARNING: OVERRIDE DATE ' WS-PRE-RESOLVE-DATE
+                    ' IS NOT A VALID CALENDAR DATE - OVERRIDE REJECTED'
+            END-IF.
+            PERFORM 1000-LOAD-HOLIDAY-CAL.
+            IF PARM-OVR-DATE NOT = ZERO AND NOT DATE-IS-INVALID
+                COMPUTE WS-DATE-INT =
+                    FUNCTION INTEGER-OF-DATE(WRK-DATA-NUM)
+                PERFORM 1200-CHECK-BUSINESS-DAY
+                IF NOT-BUSINESS-DAY
+                    DISPLAY 'WARNING: OVERRIDE DATE ' WRK-DATA-NUM
+                        ' IS NOT A BUSINESS DAY - PROCESSING AS '
+                        'REQUESTED'
+                END-IF
+            ELSE
+                PERFORM 1100-RESOLVE-BUSINESS-DAY
+            END-IF.
+            PERFORM 1300-BUILD-BANNER.
+            PERFORM 1400-BUILD-FORMATTED-DATE.
+
+       0550-READ-ASOF-CTL.
+            MOVE 'N' TO WS-ASOF-FOUND-SW.
+            ACCEPT WS-TODAY-DATE FROM DATE YYYYMMDD.
+            OPEN INPUT ASOF-CTL-FILE.
+            IF WS-ASOF-CTL-FILE-STATUS = '00'
+                PERFORM UNTIL WS-ASOF-CTL-FILE-STATUS NOT = '00'
+                    READ ASOF-CTL-FILE
+                        AT END
+                            MOVE '10' TO WS-ASOF-CTL-FILE-STATUS
+                        NOT AT END
+                            IF AC-CONFIRMED-TS(1:8) = WS-TODAY-DATE
+                                MOVE 'Y' TO WS-ASOF-FOUND-SW
+                                MOVE AC-ASOF-DATE TO WS-ASOF-DATE
+                            END-IF
+                    END-READ
+                END-PERFORM
+                CLOSE ASOF-CTL-FILE
+            END-IF.
+
+       9300-MAINTENANCE-PROCESSING.
+            PERFORM 9100-DETERMINE-RUN-DATE.
+            PERFORM 9200-OPERATOR-CONFIRM-ASOF-DATE.
+            DISPLAY 'MAINTENANCE COMPLETE - RUN WITHOUT MAINT MODE '
+                'TO PROCESS THE BATCH'.
+
+       9200-OPERATOR-CONFIRM-ASOF-DATE.
+            DISPLAY '*** AS-OF DATE MAINTENANCE ***'.
+            DISPLAY 'PROPOSED AS-OF DATE: ' WS-FORMATTED-DATE.
+            DISPLAY 'ENTER Y TO CONFIRM, OR A NEW DATE (YYYYMMDD):'.
+            ACCEPT WS-OPERATOR-RESPONSE.
+            IF FUNCTION UPPER-CASE(WS-OPERATOR-RESPONSE) NOT = 'Y'
+                    AND WS-OPERATOR-RESPONSE NOT = SPACES
+                IF WS-OPERATOR-RESPONSE IS NUMERIC
+                    MOVE WS-OPERATOR-RESPONSE-NUM TO WRK-DATA-NUM
+                    MOVE WRK-DATA-NUM TO WS-PRE-RESOLVE-DATE
+                    PERFORM 0600-VALIDATE-DATE
+                    PERFORM 1100-RESOLVE-BUSINESS-DAY
+                    IF NOT DATE-IS-INVALID
+                            AND WRK-DATA-NUM NOT = WS-PRE-RESOLVE-DATE
+                        DISPLAY 'WARNING: OVERRIDE DATE '
+                            WS-PRE-RESOLVE-DATE
+                            ' IS NOT A BUSINESS DAY - ROLLED TO '
+                            WRK-DATA-NUM
+                    END-IF
+                    PERFORM 1300-BUILD-BANNER
+                    PERFORM 1400-BUILD-FORMATTED-DATE
+                ELSE
+                    DISPLAY 'WARNING: INVALID RESPONSE - KEEPING '
+                        'PROPOSED DATE'
+                END-IF
+            END-IF.
+            MOVE SPACES TO WS-CONFIRMED-BY.
+            ACCEPT WS-CONFIRMED-BY FROM ENVIRONMENT 'USER'.
+            ACCEPT WS-CONFIRMED-TS-DATE FROM DATE YYYYMMDD.
+            ACCEPT WS-CONFIRMED-TS-TIME FROM TIME.
+            OPEN EXTEND ASOF-CTL-FILE.
+            IF WS-ASOF-CTL-FILE-STATUS = '35'
+                OPEN OUTPUT ASOF-CTL-FILE
+            END-IF.
+            INITIALIZE ASOF-CTL-REC.
+            MOVE WRK-DATA-NUM   TO AC-ASOF-DATE.
+            MOVE WS-CONFIRMED-BY TO AC-CONFIRMED-BY.
+            MOVE WS-CONFIRMED-TS TO AC-CONFIRMED-TS.
+            WRITE ASOF-CTL-REC.
+            CLOSE ASOF-CTL-FILE.
+            DISPLAY 'AS-OF DATE CONFIRMED: ' WS-FORMATTED-DATE.
+
+       8000-CLOSE-PROCESSING.
+            MOVE 'N' TO WS-SKIP-SCHED-PUBLISH-SW.
+            ACCEPT WRK-DATA FROM DATE YYYYMMDD.
+            ACCEPT WRK-HORARIO FROM TIME.
+            PERFORM 8100-FIND-OPEN-CHECKPOINT.
+            IF LAST-OPEN-FOUND
+                MOVE WS-LAST-OPEN-DATE TO WRK-DATA-NUM
+            END-IF.
+            PERFORM 2100-WRITE-JOBLOG.
+            IF LAST-OPEN-FOUND AND ALREADY-CLOSED
+                MOVE 'Y' TO WS-SKIP-SCHED-PUBLISH-SW
+                DISPLAY '*** WARNING: RUN ' WS-LAST-OPEN-RUN-ID
+                DISPLAY '*** ALREADY CLOSED - CLOSE REQUEST IGNORED'
+            ELSE
+                PERFORM 8200-WRITE-RUNDUR
+                PERFORM 8300-WRITE-CHECKPOINT-CLOSE
+                DISPLAY 'JOB CLOSE: RUN-ID ' WS-LAST-OPEN-RUN-ID
+                DISPLAY 'ELAPSED SECONDS: ' WS-ELAPSED-SECS
+            END-IF.
+
+       0500-READ-PARM-CARD.
+            INITIALIZE PARM-REC.
+            OPEN INPUT PARM-CARD-FILE.
+            IF WS-PARM-FILE-STATUS = '00'
+                READ PARM-CARD-FILE
+                    AT END
+                        INITIALIZE PARM-REC
+                END-READ
+                CLOSE PARM-CARD-FILE
+            END-IF.
+
+       0600-VALIDATE-DATE.
+            SET DATE-IS-VALID TO TRUE.
+            PERFORM 0650-CHECK-LEAP-YEAR.
+            IF WRK-MES < 1 OR WRK-MES > 12
+                SET DATE-IS-INVALID TO TRUE
+            ELSE
+                IF WRK-MES = 2 AND IS-LEAP-YEAR
+                    IF WRK-DIA < 1 OR WRK-DIA > 29
+                        SET DATE-IS-INVALID TO TRUE
+                    END-IF
+                ELSE
+                    IF WRK-DIA < 1
+                        OR WRK-DIA > WS-DAYS-IN-MONTH(WRK-MES)
+                        SET DATE-IS-INVALID TO TRUE
+                    END-IF
+                END-IF
+            END-IF.
+            IF DATE-IS-INVALID
+                DISPLAY 'WARNING: INVALID DATE 'WRK-DIA'/'WRK-MES'/'
+                    WRK-ANO' - DEFAULTING TO SYSTEM DATE'
+                ACCEPT WRK-DATA FROM DATE YYYYMMDD
+            END-IF.
+
+       0650-CHECK-LEAP-YEAR.
+            SET IS-LEAP-YEAR TO FALSE.
+            IF FUNCTION MOD(WRK-ANO, 400) = 0
+                SET IS-LEAP-YEAR TO TRUE
+            ELSE
+                IF FUNCTION MOD(WRK-ANO, 100) NOT = 0
+                    AND FUNCTION MOD(WRK-ANO, 4) = 0
+                    SET IS-LEAP-YEAR TO TRUE
+                END-IF
+            END-IF.
+
+       0700-CHECK-PRIOR-CHECKPOINT.
+            MOVE SPACE TO WS-LAST-EVENT.
+            OPEN INPUT CHKPT-FILE.
+            IF WS-CHKPT-FILE-STATUS = '00'
+                PERFORM UNTIL WS-CHKPT-FILE-STATUS NOT = '00'
+                    READ CHKPT-FILE
+                        AT END
+                            MOVE '10' TO WS-CHKPT-FILE-STATUS
+                        NOT AT END
+                            MOVE CK-EVENT TO WS-LAST-EVENT
+                            MOVE CK-RUN-ID TO WS-LAST-RUN-ID
+                            MOVE CK-EVENT-DATE TO WS-LAST-EVENT-DATE
+                            MOVE CK-EVENT-TIME TO WS-LAST-EVENT-TIME
+                    END-READ
+                END-PERFORM
+                CLOSE CHKPT-FILE
+                IF WS-LAST-EVENT = 'O'
+                    DISPLAY '*** WARNING: PRIOR RUN ' WS-LAST-RUN-ID
+                    DISPLAY '*** DID NOT COMPLETE - STARTED AT '
+                        WS-LAST-EVENT-TIME ' ON ' WS-LAST-EVENT-DATE
+                END-IF
+            END-IF.
+
+       1000-LOAD-HOLIDAY-CAL.
+            MOVE ZERO TO WS-HOLIDAY-COUNT.
+            OPEN INPUT HOLIDAY-CAL-FILE.
+            IF WS-HOLIDAY-FILE-STATUS = '00'
+                PERFORM UNTIL WS-HOLIDAY-FILE-STATUS NOT = '00'
+                        OR WS-HOLIDAY-COUNT > 366
+                    READ HOLIDAY-CAL-FILE
+                        AT END
+                            MOVE '10' TO WS-HOLIDAY-FILE-STATUS
+                        NOT AT END
+                            ADD 1 TO WS-HOLIDAY-COUNT
+                            IF WS-HOLIDAY-COUNT <= 366
+                                MOVE HOL-REC
+                                  TO WS-HOLIDAY-DATE(WS-HOLIDAY-COUNT)
+                            END-IF
+                    END-READ
+                END-PERFORM
+                CLOSE HOLIDAY-CAL-FILE
+                IF WS-HOLIDAY-COUNT > 366
+                    DISPLAY '*** WARNING: HOLIDAY CALENDAR EXCEEDS '
+                        '366 ENTRIES - EXTRA ROWS IGNORED ***'
+                    MOVE 366 TO WS-HOLIDAY-COUNT
+                END-IF
+            END-IF.
+
+       1100-RESOLVE-BUSINESS-DAY.
+            COMPUTE WS-DATE-INT =
+                FUNCTION INTEGER-OF-DATE(WRK-DATA-NUM).
+            SET NOT-BUSINESS-DAY TO TRUE.
+            PERFORM UNTIL IS-BUSINESS-DAY
+                PERFORM 1200-CHECK-BUSINESS-DAY
+                IF NOT-BUSINESS-DAY
+                    IF ROLL-FORWARD
+                        ADD 1 TO WS-DATE-INT
+                    ELSE
+                        SUBTRACT 1 FROM WS-DATE-INT
+                    END-IF
+                    MOVE FUNCTION DATE-OF-INTEGER(WS-DATE-INT)
+                        TO WRK-DATA-NUM
+                END-IF
+            END-PERFORM.
+
+       1200-CHECK-BUSINESS-DAY.
+            SET IS-BUSINESS-DAY TO TRUE.
+            COMPUTE WS-DOW-NUM = FUNCTION MOD(WS-DATE-INT, 7).
+            IF WS-DOW-NUM = 0 OR WS-DOW-NUM = 6
+                SET NOT-BUSINESS-DAY TO TRUE
+            ELSE
+                PERFORM VARYING WS-HOL-IDX FROM 1 BY 1
+                        UNTIL WS-HOL-IDX > WS-HOLIDAY-COUNT
+                    IF WS-HOLIDAY-DATE(WS-HOL-IDX) = WRK-DATA-NUM
+                        SET NOT-BUSINESS-DAY TO TRUE
+                    END-IF
+                END-PERFORM
+            END-IF.
+
+       1300-BUILD-BANNER.
+            MOVE SPACES TO WS-BANNER-LINE.
+            COMPUTE WS-DOW-NUM = FUNCTION MOD(WS-DATE-INT, 7).
+            STRING FUNCTION TRIM(WS-DOW-NAME(WS-DOW-NUM + 1))
+                       DELIMITED BY SIZE
+                   ', ' DELIMITED BY SIZE
+                   WRK-DIA DELIMITED BY SIZE
+                   ' ' DELIMITED BY SIZE
+                   FUNCTION TRIM(WS-MONTH-NAME(WRK-MES))
+                       DELIMITED BY SIZE
+                   ' ' DELIMITED BY SIZE
+                   WRK-ANO DELIMITED BY SIZE
+                   INTO WS-BANNER-LINE
+            END-STRING.
+
+       1400-BUILD-FORMATTED-DATE.
+            EVALUATE TRUE
+                WHEN FORMAT-CD-MMDDYYYY
+                    STRING WRK-MES DELIMITED BY SIZE
+                           '/'    DELIMITED BY SIZE
+                           WRK-DIA DELIMITED BY SIZE
+                           '/'    DELIMITED BY SIZE
+                           WRK-ANO DELIMITED BY SIZE
+                           INTO WS-FORMATTED-DATE
+                    END-STRING
+                WHEN FORMAT-CD-YYYYMMDD
+                    STRING WRK-ANO DELIMITED BY SIZE
+                           '-'    DELIMITED BY SIZE
+                           WRK-MES DELIMITED BY SIZE
+                           '-'    DELIMITED BY SIZE
+                           WRK-DIA DELIMITED BY SIZE
+                           INTO WS-FORMATTED-DATE
+                    END-STRING
+                WHEN OTHER
+                    STRING WRK-DIA DELIMITED BY SIZE
+                           '/'    DELIMITED BY SIZE
+                           WRK-MES DELIMITED BY SIZE
+                           '/'    DELIMITED BY SIZE
+                           WRK-ANO DELIMITED BY SIZE
+                           INTO WS-FORMATTED-DATE
+                    END-STRING
+            END-EVALUATE.
+
+       2000-WRITE-RUNHDR.
+            MOVE WRK-DATA-NUM TO WS-RUN-ID-DATE.
+            MOVE WRK-HORARIO  TO WS-RUN-ID-TIME.
+            OPEN EXTEND RUNHDR-FILE.
+            IF WS-RUNHDR-FILE-STATUS = '35'
+                OPEN OUTPUT RUNHDR-FILE
+            END-IF.
+            INITIALIZE RUNHDR-REC.
+            MOVE WRK-DATA-NUM TO RH-RUN-DATE.
+            MOVE WRK-HORARIO  TO RH-RUN-TIME.
+            MOVE WS-RUN-ID-PROGRAM TO RH-PROGRAM.
+            MOVE WS-RUN-ID TO RH-RUN-ID.
+            MOVE WS-BANNER-LINE TO RH-DATE-BANNER.
+            WRITE RUNHDR-REC.
+            CLOSE RUNHDR-FILE.
+
+       2100-WRITE-JOBLOG.
+            MOVE SPACES TO WS-JOB-ID.
+            MOVE SPACES TO WS-USER-ID.
+            ACCEPT WS-JOB-ID FROM ENVIRONMENT 'JOBNAME'.
+            ACCEPT WS-USER-ID FROM ENVIRONMENT 'USER'.
+            OPEN EXTEND JOBLOG-FILE.
+            IF WS-JOBLOG-FILE-STATUS = '35'
+                OPEN OUTPUT JOBLOG-FILE
+            END-IF.
+            INITIALIZE JOBLOG-REC.
+            MOVE WRK-HORARIO  TO JL-TIMESTAMP.
+            MOVE WRK-DATA-NUM TO JL-RUN-DATE.
+            MOVE WS-JOB-ID    TO JL-JOB-ID.
+            MOVE WS-USER-ID   TO JL-USER-ID.
+            WRITE JOBLOG-REC.
+            CLOSE JOBLOG-FILE.
+
+       2200-WRITE-CHECKPOINT-OPEN.
+            OPEN EXTEND CHKPT-FILE.
+            IF WS-CHKPT-FILE-STATUS = '35'
+                OPEN OUTPUT CHKPT-FILE
+            END-IF.
+            INITIALIZE CHKPT-REC.
+            MOVE WS-RUN-ID    TO CK-RUN-ID.
+            MOVE 'O'          TO CK-EVENT.
+            MOVE WRK-DATA-NUM TO CK-EVENT-DATE.
+            MOVE WRK-HORARIO  TO CK-EVENT-TIME.
+            WRITE CHKPT-REC.
+            CLOSE CHKPT-FILE.
+
+       2400-WRITE-SCHED-INTERFACE.
+            MOVE SPACES TO WS-JOB-ID.
+            ACCEPT WS-JOB-ID FROM ENVIRONMENT 'JOBNAME'.
+            OPEN EXTEND SCHED-IF-FILE.
+            IF WS-SCHED-IF-FILE-STATUS = '35'
+                OPEN OUTPUT SCHED-IF-FILE
+            END-IF.
+            INITIALIZE SCHED-IF-REC.
+            MOVE WRK-DATA-NUM TO SC-BUSINESS-DATE.
+            IF PARM-MODE-CLOSE
+                MOVE WS-LAST-OPEN-TIME TO SC-START-TIME
+            ELSE
+                MOVE WRK-HORARIO TO SC-START-TIME
+            END-IF.
+            MOVE WS-JOB-ID    TO SC-JOB-NAME.
+            WRITE SCHED-IF-REC.
+            CLOSE SCHED-IF-FILE.
+
+       8100-FIND-OPEN-CHECKPOINT.
+            MOVE 'N' TO WS-LAST-OPEN-FOUND-SW.
+            MOVE 'N' TO WS-LAST-OPEN-CLOSED-SW.
+            MOVE ZERO TO WS-LAST-OPEN-TIME.
+            OPEN INPUT CHKPT-FILE.
+            IF WS-CHKPT-FILE-STATUS = '00'
+                PERFORM UNTIL WS-CHKPT-FILE-STATUS NOT = '00'
+                    READ CHKPT-FILE
+                        AT END
+                            MOVE '10' TO WS-CHKPT-FILE-STATUS
+                        NOT AT END
+                            IF CK-EVENT = 'O'
+                                MOVE 'Y' TO WS-LAST-OPEN-FOUND-SW
+                                MOVE 'N' TO WS-LAST-OPEN-CLOSED-SW
+                                MOVE CK-RUN-ID TO WS-LAST-OPEN-RUN-ID
+                                MOVE CK-EVENT-TIME TO WS-LAST-OPEN-TIME
+                                MOVE CK-EVENT-DATE TO WS-LAST-OPEN-DATE
+                            ELSE
+                                IF CK-EVENT = 'C'
+                                        AND CK-RUN-ID =
+                                            WS-LAST-OPEN-RUN-ID
+                                    MOVE 'Y' TO WS-LAST-OPEN-CLOSED-SW
+                                END-IF
+                            END-IF
+                    END-READ
+                END-PERFORM
+                CLOSE CHKPT-FILE
+            END-IF.
+            IF NOT LAST-OPEN-FOUND
+                DISPLAY '*** WARNING: NO OPEN CHECKPOINT FOUND ***'
+                MOVE WRK-HORARIO TO WS-LAST-OPEN-TIME
+                MOVE SPACES TO WS-LAST-OPEN-RUN-ID
+            END-IF.
+
+       8150-TIME-TO-SECONDS.
+            MOVE WS-TEMP-TIME(1:2) TO WS-TEMP-HH.
+            MOVE WS-TEMP-TIME(3:2) TO WS-TEMP-MM.
+            MOVE WS-TEMP-TIME(5:2) TO WS-TEMP-SS.
+            COMPUTE WS-TEMP-SECS =
+                WS-TEMP-HH * 3600 + WS-TEMP-MM * 60 + WS-TEMP-SS.
+
+       8200-WRITE-RUNDUR.
+            MOVE WS-LAST-OPEN-TIME TO WS-TEMP-TIME.
+            PERFORM 8150-TIME-TO-SECONDS.
+            MOVE WS-TEMP-SECS TO WS-START-SECS.
+            MOVE WRK-HORARIO TO WS-TEMP-TIME.
+            PERFORM 8150-TIME-TO-SECONDS.
+            MOVE WS-TEMP-SECS TO WS-END-SECS.
+            IF WS-END-SECS >= WS-START-SECS
+                COMPUTE WS-ELAPSED-SECS = WS-END-SECS - WS-START-SECS
+            ELSE
+                COMPUTE WS-ELAPSED-SECS =
+                    WS-END-SECS - WS-START-SECS + 86400
+            END-IF.
+            OPEN EXTEND RUNDUR-FILE.
+            IF WS-RUNDUR-FILE-STATUS = '35'
+                OPEN OUTPUT RUNDUR-FILE
+            END-IF.
+            INITIALIZE RUNDUR-REC.
+            MOVE WS-LAST-OPEN-RUN-ID TO RD-RUN-ID.
+            MOVE WS-LAST-OPEN-TIME   TO RD-START-TIME.
+            MOVE WRK-HORARIO         TO RD-END-TIME.
+            MOVE WS-ELAPSED-SECS     TO RD-ELAPSED-SECS.
+            WRITE RUNDUR-REC.
+            CLOSE RUNDUR-FILE.
+
+       8300-WRITE-CHECKPOINT-CLOSE.
+            OPEN EXTEND CHKPT-FILE.
+            IF WS-CHKPT-FILE-STATUS = '35'
+                OPEN OUTPUT CHKPT-FILE
+            END-IF.
+            INITIALIZE CHKPT-REC.
+            MOVE WS-LAST-OPEN-RUN-ID TO CK-RUN-ID.
+            MOVE 'C'                TO CK-EVENT.
+            MOVE WRK-DATA-NUM       TO CK-EVENT-DATE.
+            MOVE WRK-HORARIO        TO CK-EVENT-TIME.
+            WRITE CHKPT-REC.
+            CLOSE CHKPT-FILE.
+
        END PROGRAM PROGCOB03.
